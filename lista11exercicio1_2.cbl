@@ -21,13 +21,48 @@
        input-output section.
        file-control.
 
-           select arqTemp assign to "arqTemp.txt" *> assiciando arquivo logico (nome dado ao arquivo do programa com o arquivo fisico)
+           select arqTemp assign to ws-nome-arqTemp *> nome dinamico, um arquivo por estacao/local (requisito 009)
            organization is line sequential                    *> forma de organização dos dados
            access mode is sequential                          *> forma de acesso aos dados
         *> todos os programas que forem feitos com arquivos, usar a condição abaixo (lock mode)
            lock mode is automatic                             *> dead lock, evita a perda de informações
            file status is ws-fs-arqTemp.                *> file status (o status da ultima operação)
 
+           select relTemp assign to "relTemp.txt" *> relatorio de listagem diaria (requisito 001)
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-relTemp.
+
+           select arqTempRejeitados assign to "arqTempRejeitados.txt" *> leituras fora da faixa valida (requisito 003)
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-rejeitados.
+
+           select arqLogErros assign to "arqLogErros.txt" *> log permanente de erros de finalizacao anormal (requisito 004)
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-log.
+
+           select optional arqCheckpoint assign to ws-nome-arqCheckpoint *> nome dinamico, um checkpoint por estacao/local (requisitos 005+009)
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-checkpoint.
+
+           select relExcecoes assign to "relExcecoes.txt" *> relatorio de dias em excecao de frio/calor (requisito 007)
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-relExcecoes.
+
+           select arqEstatisticas assign to "arqEstatisticas.txt" *> estatisticas em formato decimal com ponto, p/ planilha (requisito 008)
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-estatisticas.
+
+           select optional arqLimiares assign to "arqLimiares.txt" *> limiares de frio/calor configuraveis, opcional (requisito 007)
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-limiares.
+
        i-o-Control.
 
       *>------------------------------------------------------------------------
@@ -39,24 +74,230 @@
        file section.
        fd arqTemp. *> inico da declaração das variaveis do arquivo
        01  fd-temperaturas.   *> layout do arquivo propriamente dito / layout do registro do arquivo
+           05 fd-data.                              *> data da leitura, permite historico plurianual
+              10 fd-dia                             pic 9(02).
+              10 fd-mes                             pic 9(02).
+              10 fd-ano                             pic 9(04).
            05 fd-temp                              pic s9(02)v99.
 
+      *>---Layout do relatorio de listagem diaria (requisito 001)
+       fd relTemp.
+       01  rel-cabecalho                            pic x(95).
+       01  rel-linha.
+           05 rel-dia                              pic z9.
+           05 filler                               pic x(01) value "/".
+           05 rel-mes                              pic z9.
+           05 filler                               pic x(01) value "/".
+           05 rel-ano                              pic 9(04).
+           05 filler                               pic x(03) value spaces.
+           05 rel-temp                             pic -99,99.
+           05 filler                               pic x(03) value spaces.
+           05 rel-desvio                           pic -99,99.
+           05 filler                               pic x(03) value spaces.
+           05 rel-flag                             pic x(20).
+
+      *>---Layout das leituras rejeitadas por estarem fora da faixa valida (requisito 003)
+       fd arqTempRejeitados.
+       01  rej-linha.
+           05 rej-dia                              pic z9.
+           05 filler                               pic x(01) value "/".
+           05 rej-mes                              pic z9.
+           05 filler                               pic x(01) value "/".
+           05 rej-ano                              pic 9(04).
+           05 filler                               pic x(03) value spaces.
+           05 rej-temp                             pic -99,99.
+           05 filler                               pic x(03) value spaces.
+           05 rej-motivo                           pic x(30).
+
+      *>---Layout do log permanente de erros de finalizacao anormal (requisito 004)
+       fd arqLogErros.
+       01  log-linha.
+           05 log-data-hora.
+              10 log-ano                           pic 9(04).
+              10 filler                            pic x(01) value "-".
+              10 log-mes                           pic 9(02).
+              10 filler                            pic x(01) value "-".
+              10 log-dia                           pic 9(02).
+              10 filler                            pic x(01) value " ".
+              10 log-hora                          pic 9(02).
+              10 filler                            pic x(01) value ":".
+              10 log-min                           pic 9(02).
+              10 filler                            pic x(01) value ":".
+              10 log-seg                           pic 9(02).
+           05 filler                               pic x(03) value spaces.
+           05 log-msn-erro-texto                   pic x(50).
+
+      *>---Layout do checkpoint de restart da carga (requisito 005); guarda tambem a
+      *>---estacao/mes/ano da carga, para nao reaproveitar por engano um checkpoint
+      *>---deixado por uma solicitacao diferente (requisito 009)
+       fd arqCheckpoint.
+       01  chk-linha.
+           05 chk-estacao-id                       pic x(10).
+           05 chk-mes                               pic 9(02).
+           05 chk-ano                               pic 9(04).
+           05 chk-ultimo-registro                  pic 9(06).
+
+      *>---Layout do relatorio de dias em excecao de frio/calor (requisito 007)
+       fd relExcecoes.
+       01  exc-cabecalho                            pic x(80).
+       01  exc-linha.
+           05 exc-dia                              pic z9.
+           05 filler                               pic x(01) value "/".
+           05 exc-mes                              pic z9.
+           05 filler                               pic x(01) value "/".
+           05 exc-ano                              pic 9(04).
+           05 filler                               pic x(03) value spaces.
+           05 exc-temp                             pic -99,99.
+           05 filler                               pic x(03) value spaces.
+           05 exc-flag                             pic x(20).
+
+      *>---Layout do arquivo de intercambio de estatisticas, ponto decimal (requisito 008)
+       fd arqEstatisticas.
+       01  est-linha                                pic x(80).
+
+      *>---Layout do arquivo opcional de configuracao dos limiares de frio/calor (requisito 007)
+      *>---picture editada (igual ao padrao ja usado nos relatorios) para que o arquivo
+      *>---possa ser digitado/editado a mao, ex: "-05,00;35,00"
+       fd arqLimiares.
+       01  lim-linha.
+           05 lim-limiar-frio                       pic -99,99.
+           05 filler                                pic x(01) value ";".
+           05 lim-limiar-calor                      pic -99,99.
+
       *>------------------------------------------------------------------------
       *>---Variáveis de trabalho
        working-storage section.
 
        77  ws-fs-arqTemp                           pic  9(02).
-
-       01  temperaturas occurs 30.
+       77  ws-fs-relTemp                           pic  9(02).
+       77  ws-fs-rejeitados                        pic  9(02).
+       77  ws-fs-log                               pic  9(02).
+       77  ws-fs-checkpoint                        pic  9(02).
+       77  ws-num-registro                         pic  9(06) value zero.
+
+      *>---Estacao/mes/ano gravados no checkpoint lido, p/ conferir contra a solicitacao atual
+       77  ws-chk-estacao-id                       pic x(10).
+       77  ws-chk-mes                              pic 9(02).
+       77  ws-chk-ano                              pic 9(04).
+       77  ws-skip-idx                             pic  9(06).
+       77  ws-fs-relExcecoes                       pic  9(02).
+
+      *>---Indica que o arquivo (assumido em ordem cronologica) ja passou do mes/ano
+      *>---solicitado, permitindo parar a carga sem varrer o resto do historico
+       77  ws-mes-alvo-concluido                    pic x(01) value "N".
+           88 mes-alvo-concluido                    value "S".
+
+      *>---Limiares configuraveis do relatorio de excecoes (requisito 007)
+       01  ws-limiares-excecao.
+           05 ws-limiar-frio                       pic s9(02)v99 value 5,00.
+           05 ws-limiar-calor                      pic s9(02)v99 value 35,00.
+
+       77  ws-fs-limiares                          pic  9(02).
+
+       77  ws-qtd-dias-frio                        pic 9(02) value zero.
+       77  ws-qtd-dias-calor                       pic 9(02) value zero.
+
+       77  ws-fs-estatisticas                      pic  9(02).
+
+      *>---Linha de intercambio das estatisticas, montada com ponto decimal (requisito 008)
+       01  ws-estatisticas-linha.
+           05 wsi-mes                              pic 9(02).
+           05 filler                               pic x(01) value ";".
+           05 wsi-ano                              pic 9(04).
+           05 filler                               pic x(01) value ";".
+           05 wsi-media                            pic -99,99.
+           05 filler                               pic x(01) value ";".
+           05 wsi-minima                           pic -99,99.
+           05 filler                               pic x(01) value ";".
+           05 wsi-dia-minima                       pic 99.
+           05 filler                               pic x(01) value ";".
+           05 wsi-maxima                           pic -99,99.
+           05 filler                               pic x(01) value ";".
+           05 wsi-dia-maxima                       pic 99.
+           05 filler                               pic x(01) value ";".
+           05 wsi-amplitude                        pic -99,99.
+           05 filler                               pic x(01) value ";".
+           05 wsi-qtd-dias                         pic 99.
+
+       01 ws-cabecalho-excecoes.
+           05 filler                               pic x(16) value "Limiar frio: ".
+           05 wse-limiar-frio                      pic -99,99.
+           05 filler                               pic x(17) value "  Limiar calor: ".
+           05 wse-limiar-calor                     pic -99,99.
+           05 filler                               pic x(14) value "  Dias frio: ".
+           05 wse-qtd-frio                         pic zz9.
+           05 filler                               pic x(15) value "  Dias calor: ".
+           05 wse-qtd-calor                        pic zz9.
+
+      *>---Data/hora corrente, usada para carimbar o log de erros (requisito 004)
+       01  ws-data-atual.
+           05 ws-ano-atual                         pic 9(04).
+           05 ws-mes-atual                         pic 9(02).
+           05 ws-dia-atual                         pic 9(02).
+
+       01  ws-hora-atual.
+           05 ws-hh-atual                          pic 9(02).
+           05 ws-mm-atual                          pic 9(02).
+           05 ws-ss-atual                          pic 9(02).
+           05 ws-cc-atual                          pic 9(02).
+
+      *>---Faixa realista de leitura do sensor (requisito 003)
+       01  ws-faixa-valida-sensor.
+           05 ws-temp-min-valida                   pic s9(02)v99 value -30,00.
+           05 ws-temp-max-valida                   pic s9(02)v99 value  50,00.
+
+      *>---Estacao/local cujas leituras serao carregadas (requisito 009)
+       77  ws-estacao-id                           pic x(10).
+       77  ws-nome-arqTemp                         pic x(30).
+       77  ws-nome-arqCheckpoint                   pic x(30).
+
+      *>---Parametros do mes/ano que serao carregados nesta execucao
+       01  ws-parametros-consulta.
+           05 ws-mes-consulta                      pic 9(02).
+           05 ws-ano-consulta                      pic 9(04).
+
+      *>---Quantidade de dias efetivamente carregados do mes/ano pedido
+       77  ws-total-dias                           pic 9(02) value zero.
+
+       01  temperaturas occurs 31.
+           05 ws-data-leitura.
+              10 ws-dia                            pic 9(02).
+              10 ws-mes                            pic 9(02).
+              10 ws-ano                            pic 9(04).
            05 ws-temp                              pic s9(02)v99.
 
        01 variaveis_numericas.
            05 soma_temp                            pic s9(04)v99.
            05 media_temp                           pic s9(02)v99.
+           05 temp_minima                          pic s9(02)v99.
+           05 temp_maxima                          pic s9(02)v99.
+           05 dia_temp_minima                      pic 9(02).
+           05 dia_temp_maxima                      pic 9(02).
+           05 amplitude_temp                       pic s9(02)v99.
+
+       01 ws-cabecalho-relatorio.
+           05 filler                               pic x(15) value "Media do mes: ".
+           05 wsc-media                            pic -99,99.
+           05 filler                               pic x(15) value "  Minima (dia ".
+           05 wsc-dia-minima                       pic z9.
+           05 filler                               pic x(3) value "): ".
+           05 wsc-minima                           pic -99,99.
+           05 filler                               pic x(15) value "  Maxima (dia ".
+           05 wsc-dia-maxima                       pic z9.
+           05 filler                               pic x(3) value "): ".
+           05 wsc-maxima                           pic -99,99.
+           05 filler                               pic x(16) value "  Amplitude: ".
+           05 wsc-amplitude                        pic -99,99.
 
        77 ind                                      pic 9(02).
        77 dia                                      pic 9(02).
        77 menu                                     pic x(01).
+           88 opcao-consultar-dia                  value "1".
+           88 opcao-listar-dias                    value "2".
+           88 opcao-sair                           value "3".
+           88 opcao-excecoes                       value "4".
+
+       77 ws-tecla                                 pic x(01).
 
        01 mensagens.
           05 ws-msn-erro.
@@ -87,6 +328,70 @@
       *>------------------------------------------------------------------------
        inicializa section.
 
+           display erase
+           display "Informe o codigo da estacao/local (ex: NORTE): "
+           accept ws-estacao-id
+           display "Informe o mes que deseja carregar (01-12): "
+           accept ws-mes-consulta
+           display "Informe o ano que deseja carregar (aaaa): "
+           accept ws-ano-consulta
+
+           *> monta o nome do arquivo fisico especifico da estacao/local informada
+           string "arqTemp_"       delimited by size
+                  ws-estacao-id    delimited by space
+                  ".txt"           delimited by size
+                  into ws-nome-arqTemp
+
+           *> checkpoint tambem e por estacao/local, para nao misturar arquivos diferentes
+           string "arqCheckpoint_" delimited by size
+                  ws-estacao-id    delimited by space
+                  ".txt"           delimited by size
+                  into ws-nome-arqCheckpoint
+
+           *> recupera o numero do ultimo registro lido com sucesso numa carga anterior;
+           *> a carga grava uma linha por registro processado (sem reabrir o arquivo a
+           *> cada linha), entao aqui e preciso ler ate o fim e ficar com o ultimo valor,
+           *> nao so com o primeiro
+           move zero to ws-num-registro
+           open input arqCheckpoint
+           if ws-fs-checkpoint = 0 or ws-fs-checkpoint = 5 then
+               perform until ws-fs-checkpoint <> 0
+                   read arqCheckpoint
+                   if ws-fs-checkpoint = 0 then
+                       move chk-ultimo-registro to ws-num-registro
+                       move chk-estacao-id      to ws-chk-estacao-id
+                       move chk-mes             to ws-chk-mes
+                       move chk-ano             to ws-chk-ano
+                   end-if
+               end-perform
+               close arqCheckpoint
+           end-if
+
+           *> um checkpoint de carga interrompida so pode ser reaproveitado pela mesma
+           *> solicitacao que o deixou; se for de outra estacao/mes/ano, abandonar aqui
+           *> em vez de pular registros as cegas ou mascarar isso como "nada encontrado"
+           if ws-num-registro <> 0
+           and (ws-chk-estacao-id <> ws-estacao-id
+             or ws-chk-mes        <> ws-mes-consulta
+             or ws-chk-ano        <> ws-ano-consulta) then
+               move 16                                      to ws-msn-erro-ofsset
+               move zero                                    to ws-msn-erro-cod
+               move "Checkpoint e de outra estacao/mes/ano" to ws-msn-text
+               perform finaliza-anormal
+           end-if
+
+           *> le os limiares de frio/calor de um arquivo de configuracao opcional; se o
+           *> arquivo nao existir, mantem os valores padrao definidos no working-storage
+           open input arqLimiares
+           if ws-fs-limiares = 0 or ws-fs-limiares = 5 then
+               read arqLimiares
+               if ws-fs-limiares = 0 then
+                   move lim-limiar-frio  to ws-limiar-frio
+                   move lim-limiar-calor to ws-limiar-calor
+               end-if
+               close arqLimiares
+           end-if
+
            *> caso dê erro ao abrir o arquivo
            open input arqTemp
            if ws-fs-arqTemp <> 0 then
@@ -96,10 +401,18 @@
                perform finaliza-anormal
            end-if
 
-           perform varying ind from 1 by 1 until ws-fs-arqTemp = 10
-                                                     or ind > 30
-               *> caso dê erro ao ler o arquivo
-               read arqTemp into temperaturas(ind)
+           open output arqTempRejeitados
+           if ws-fs-rejeitados <> 0 then
+               move 6                                     to ws-msn-erro-ofsset
+               move ws-fs-rejeitados              to ws-msn-erro-cod
+               move "Erro ao abrir arqTempRejeitados.txt " to ws-msn-text
+               perform finaliza-anormal
+           end-if
+
+           *> avanca o arquivo ate o ponto onde a carga anterior parou, sem revalidar de novo
+           perform varying ws-skip-idx from 1 by 1 until ws-skip-idx > ws-num-registro
+                                                       or ws-fs-arqTemp = 10
+               read arqTemp
                if ws-fs-arqTemp <> 0
                and ws-fs-arqTemp <> 10 then
                    move 2                                   to ws-msn-erro-ofsset
@@ -107,9 +420,82 @@
                    move "Erro ao ler arq. estacosCapitais " to ws-msn-text
                    perform finaliza-anormal
                end-if
+           end-perform
+
+           *> mantem o arquivo de checkpoint aberto durante toda a carga: gravar um
+           *> registro por leitura, em vez de abrir/gravar/fechar a cada linha, evita
+           *> centenas de aberturas por execucao num arquivo historico de ano inteiro
+           open output arqCheckpoint
+           if ws-fs-checkpoint <> 0 then
+               move 14                                      to ws-msn-erro-ofsset
+               move ws-fs-checkpoint                        to ws-msn-erro-cod
+               move "Erro ao abrir arqCheckpoint.txt " to ws-msn-text
+               perform finaliza-anormal
+           end-if
+
+           move zero to ws-total-dias
+           perform varying ind from 1 by 1 until ws-fs-arqTemp = 10
+                                                     or ws-total-dias > 30
+                                                     or mes-alvo-concluido
+               *> caso dê erro ao ler o arquivo
+               read arqTemp
+               if ws-fs-arqTemp = 0 then
+
+                   *> arquivo esta em ordem cronologica: ao passar do mes/ano solicitado,
+                   *> nao ha mais nada a carregar - para sem varrer o resto do historico
+                   if fd-ano > ws-ano-consulta
+                   or (fd-ano = ws-ano-consulta and fd-mes > ws-mes-consulta) then
+                       set mes-alvo-concluido to true
+                   else
+                       add 1                                 to ws-num-registro
+
+                       *> so carrega no historico do mes/ano solicitado
+                       if fd-mes = ws-mes-consulta
+                       and fd-ano = ws-ano-consulta then
+                           if fd-temp < ws-temp-min-valida
+                           or fd-temp > ws-temp-max-valida then
+                               *> leitura fora da faixa realista do sensor, vai para os rejeitados
+                               move fd-dia               to rej-dia
+                               move fd-mes               to rej-mes
+                               move fd-ano               to rej-ano
+                               move fd-temp              to rej-temp
+                               move "FORA DA FAIXA VALIDA DO SENSOR" to rej-motivo
+                               write rej-linha
+                           else
+                               add 1                             to ws-total-dias
+                               move fd-dia    to ws-dia(ws-total-dias)
+                               move fd-mes    to ws-mes(ws-total-dias)
+                               move fd-ano    to ws-ano(ws-total-dias)
+                               move fd-temp   to ws-temp(ws-total-dias)
+                           end-if
+                       end-if
+
+                       *> registra o checkpoint logo apos processar o registro com sucesso
+                       move ws-estacao-id     to chk-estacao-id
+                       move ws-mes-consulta   to chk-mes
+                       move ws-ano-consulta   to chk-ano
+                       move ws-num-registro   to chk-ultimo-registro
+                       write chk-linha
+                   end-if
+               else
+                   if ws-fs-arqTemp <> 10 then
+                       move 2                                   to ws-msn-erro-ofsset
+                       move ws-fs-arqTemp                       to ws-msn-erro-cod
+                       move "Erro ao ler arq. estacosCapitais " to ws-msn-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
 
            end-perform
 
+           close arqCheckpoint
+           if ws-fs-checkpoint <> 0 then
+               move 15                                      to ws-msn-erro-ofsset
+               move ws-fs-checkpoint                        to ws-msn-erro-cod
+               move "Erro ao fechar arqCheckpoint.txt " to ws-msn-text
+               perform finaliza-anormal
+           end-if
+
          *> caso dê erro ao fechar arquivo
            close arqTemp
            if ws-fs-arqTemp <> 0 then
@@ -119,49 +505,334 @@
                perform finaliza-anormal
            end-if
 
+           close arqTempRejeitados
+           if ws-fs-rejeitados <> 0 then
+               move 7                                      to ws-msn-erro-ofsset
+               move ws-fs-rejeitados                       to ws-msn-erro-cod
+               move "Erro ao fechar arqTempRejeitados.txt " to ws-msn-text
+               perform finaliza-anormal
+           end-if
+
+           *> carga completa ate o fim do arquivo: zera o checkpoint para a proxima execucao
+           move zero to ws-num-registro
+           perform grava-checkpoint
            .
        inicializa-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *>  Grava o checkpoint com o numero do ultimo registro processado
+      *>------------------------------------------------------------------------
+       grava-checkpoint section.
+
+           open output arqCheckpoint
+           if ws-fs-checkpoint <> 0 then
+               move 14                                      to ws-msn-erro-ofsset
+               move ws-fs-checkpoint                        to ws-msn-erro-cod
+               move "Erro ao abrir arqCheckpoint.txt " to ws-msn-text
+               perform finaliza-anormal
+           end-if
+
+           move ws-estacao-id     to chk-estacao-id
+           move ws-mes-consulta   to chk-mes
+           move ws-ano-consulta   to chk-ano
+           move ws-num-registro   to chk-ultimo-registro
+           write chk-linha
+
+           close arqCheckpoint
+           if ws-fs-checkpoint <> 0 then
+               move 15                                      to ws-msn-erro-ofsset
+               move ws-fs-checkpoint                        to ws-msn-erro-cod
+               move "Erro ao fechar arqCheckpoint.txt " to ws-msn-text
+               perform finaliza-anormal
+           end-if
+           .
+       grava-checkpoint-exit.
+           exit.
+
       *>------------------------------------------------------------------------
       *>  Processamento principal
       *>------------------------------------------------------------------------
        processamento section.
 
+           if ws-total-dias = 0 then
+               move 13                                      to ws-msn-erro-ofsset
+               move zero                                    to ws-msn-erro-cod
+               move "Nenhuma leitura valida p/ mes/ano/estacao" to ws-msn-text
+               perform finaliza-anormal
+           end-if
+
            perform calculo-temp-media
+           perform relatorio-listagem
+           perform relatorio-excecoes
+           perform exporta-estatisticas
 
-           perform until menu = "S"
+           perform until opcao-sair
                display erase
+               display "===== MENU ====="
+               display "1 - Consultar a temperatura de um dia especifico"
+               display "2 - Listar a temperatura de todos os dias"
+               display "3 - Sair"
+               display "4 - Listar dias em excecao (frio/calor)"
+               display "Informe a opcao desejada: "
+               accept menu
+
+               evaluate true
+                   when opcao-consultar-dia
+                       perform consulta-dia
+                   when opcao-listar-dias
+                       perform lista-todos-dias
+                   when opcao-excecoes
+                       perform lista-dias-excecao
+                   when opcao-sair
+                       continue
+                   when other
+                       display "Opcao invalida!!! Informe 1, 2, 3 ou 4."
+                       display "Pressione ENTER para continuar..."
+                       accept ws-tecla
+               end-evaluate
 
-               display "Informe o dia que voce deseja consultar (01-30): "
-               accept dia
+           end-perform
+           .
+       processamento-exit.
+           exit.
 
-               if dia > 30
-               or < 1 then
-                   display "Dia invalido!!!"
-                   display "Intervalo de dias disponiveis: 1 - 30"
+      *>------------------------------------------------------------------------
+      *>  Consulta a temperatura de um dia especifico
+      *>------------------------------------------------------------------------
+       consulta-dia section.
+
+           display "Estacao/local: " ws-estacao-id
+           display "Informe o dia que voce deseja consultar (01-" ws-total-dias "): "
+           accept dia
+
+           if dia > ws-total-dias
+           or < 1 then
+               display "Dia invalido!!!"
+               display "Intervalo de dias disponiveis: 1 - " ws-total-dias
+           else
+               if ws-temp(dia) > media_temp then              *> caso a temperatura esteja acima da media
+                   display "A temperatura esta acima da media."
+                   display "Estacao " ws-estacao-id ", dia " dia ", temperatura: " ws-temp(dia) "C."
                else
-                   if ws-temp(dia) > media_temp then              *> caso a temperatura esteja acima da media
-                       display "A temperatura esta acima da media."
-                       display "Dia " dia ", temperatura: " ws-temp(dia) "C."
-                   else
-                       if ws-temp(dia) < media_temp then          *>caso a temperatura esteja abaixo da media
-                           display "A temperatura esta abaixo a media."
-                           display "Dia " dia ", temperatura: " ws-temp(dia) "C."
-                       else                                    *>caso a temperatura esteja igual a media
-                           display "A temperatura esta igual a media."
-                           display "Dia " dia ", temperatura: " ws-temp(dia) "C."
-                       end-if
+                   if ws-temp(dia) < media_temp then          *>caso a temperatura esteja abaixo da media
+                       display "A temperatura esta abaixo a media."
+                       display "Estacao " ws-estacao-id ", dia " dia ", temperatura: " ws-temp(dia) "C."
+                   else                                    *>caso a temperatura esteja igual a media
+                       display "A temperatura esta igual a media."
+                       display "Estacao " ws-estacao-id ", dia " dia ", temperatura: " ws-temp(dia) "C."
+                   end-if
+
+               end-if
+           end-if
+
+           display "Pressione ENTER para continuar..."
+           accept ws-tecla
+           .
+       consulta-dia-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Lista a temperatura de todos os dias carregados, na tela
+      *>------------------------------------------------------------------------
+       lista-todos-dias section.
 
+           display erase
+           display "Listagem de todos os dias carregados - estacao/local: " ws-estacao-id
+
+           perform varying ind from 1 by 1 until ind > ws-total-dias
+               display "Dia " ws-dia(ind) "/" ws-mes(ind) "/" ws-ano(ind)
+                       " - temperatura: " ws-temp(ind) "C"
+           end-perform
+
+           display "Pressione ENTER para continuar..."
+           accept ws-tecla
+           .
+       lista-todos-dias-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Lista na tela os dias em excecao de frio/calor (requisito 007)
+      *>------------------------------------------------------------------------
+       lista-dias-excecao section.
+
+           display erase
+           display "Dias em excecao - frio abaixo de " ws-limiar-frio
+                   "C ou calor acima de " ws-limiar-calor "C:"
+
+           perform varying ind from 1 by 1 until ind > ws-total-dias
+               if ws-temp(ind) < ws-limiar-frio then
+                   display "Dia " ws-dia(ind) "/" ws-mes(ind) "/" ws-ano(ind)
+                           " - " ws-temp(ind) "C (FRIO)"
+               else
+                   if ws-temp(ind) > ws-limiar-calor then
+                       display "Dia " ws-dia(ind) "/" ws-mes(ind) "/" ws-ano(ind)
+                               " - " ws-temp(ind) "C (CALOR)"
                    end-if
                end-if
+           end-perform
 
-               display "Informe 'C' para continuar ou 'S' para sair."
-               accept menu
+           display "Total de dias de frio extremo: " ws-qtd-dias-frio
+           display "Total de dias de calor extremo: " ws-qtd-dias-calor
+           display "Pressione ENTER para continuar..."
+           accept ws-tecla
+           .
+       lista-dias-excecao-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Relatorio de excecoes de frio/calor - imprime os dias extremos do mes
+      *>------------------------------------------------------------------------
+       relatorio-excecoes section.
+
+           open output relExcecoes
+           if ws-fs-relExcecoes <> 0 then
+               move 9                                       to ws-msn-erro-ofsset
+               move ws-fs-relExcecoes             to ws-msn-erro-cod
+               move "Erro ao abrir relExcecoes.txt " to ws-msn-text
+               perform finaliza-anormal
+           end-if
+
+           move zero to ws-qtd-dias-frio
+           move zero to ws-qtd-dias-calor
+           perform varying ind from 1 by 1 until ind > ws-total-dias
+               if ws-temp(ind) < ws-limiar-frio then
+                   add 1 to ws-qtd-dias-frio
+               end-if
+               if ws-temp(ind) > ws-limiar-calor then
+                   add 1 to ws-qtd-dias-calor
+               end-if
+           end-perform
 
+           move ws-limiar-frio                      to wse-limiar-frio
+           move ws-limiar-calor                     to wse-limiar-calor
+           move ws-qtd-dias-frio                    to wse-qtd-frio
+           move ws-qtd-dias-calor                   to wse-qtd-calor
+           move ws-cabecalho-excecoes                to exc-cabecalho
+           write exc-cabecalho
+
+           perform varying ind from 1 by 1 until ind > ws-total-dias
+               if ws-temp(ind) < ws-limiar-frio then
+                   move ws-dia(ind)                 to exc-dia
+                   move ws-mes(ind)                 to exc-mes
+                   move ws-ano(ind)                 to exc-ano
+                   move ws-temp(ind)                to exc-temp
+                   move "DIA DE FRIO EXTREMO"       to exc-flag
+                   write exc-linha
+               else
+                   if ws-temp(ind) > ws-limiar-calor then
+                       move ws-dia(ind)             to exc-dia
+                       move ws-mes(ind)             to exc-mes
+                       move ws-ano(ind)             to exc-ano
+                       move ws-temp(ind)            to exc-temp
+                       move "DIA DE CALOR EXTREMO"  to exc-flag
+                       write exc-linha
+                   end-if
+               end-if
            end-perform
+
+           close relExcecoes
+           if ws-fs-relExcecoes <> 0 then
+               move 10                                      to ws-msn-erro-ofsset
+               move ws-fs-relExcecoes             to ws-msn-erro-cod
+               move "Erro ao fechar relExcecoes.txt " to ws-msn-text
+               perform finaliza-anormal
+           end-if
            .
-       processamento-exit.
+       relatorio-excecoes-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Exporta as estatisticas com ponto decimal, p/ uso em planilhas (requisito 008)
+      *>------------------------------------------------------------------------
+       exporta-estatisticas section.
+
+           open output arqEstatisticas
+           if ws-fs-estatisticas <> 0 then
+               move 11                                      to ws-msn-erro-ofsset
+               move ws-fs-estatisticas            to ws-msn-erro-cod
+               move "Erro ao abrir arqEstatisticas.txt " to ws-msn-text
+               perform finaliza-anormal
+           end-if
+
+           move ws-mes-consulta                    to wsi-mes
+           move ws-ano-consulta                    to wsi-ano
+           move media_temp                         to wsi-media
+           move temp_minima                        to wsi-minima
+           move dia_temp_minima                    to wsi-dia-minima
+           move temp_maxima                        to wsi-maxima
+           move dia_temp_maxima                    to wsi-dia-maxima
+           move amplitude_temp                     to wsi-amplitude
+           move ws-total-dias                      to wsi-qtd-dias
+
+           move ws-estatisticas-linha              to est-linha
+           *> o layout acima usa ";" como separador, entao trocar "," por "."
+           *> nao ambiguo com o resto da linha e atende ferramentas que esperam ponto decimal
+           inspect est-linha replacing all "," by "."
+           write est-linha
+
+           close arqEstatisticas
+           if ws-fs-estatisticas <> 0 then
+               move 12                                      to ws-msn-erro-ofsset
+               move ws-fs-estatisticas            to ws-msn-erro-cod
+               move "Erro ao fechar arqEstatisticas.txt " to ws-msn-text
+               perform finaliza-anormal
+           end-if
+           .
+       exporta-estatisticas-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Relatorio de listagem diaria - imprime todos os dias do mes carregado
+      *>------------------------------------------------------------------------
+       relatorio-listagem section.
+
+           open output relTemp
+           if ws-fs-relTemp <> 0 then
+               move 4                                     to ws-msn-erro-ofsset
+               move ws-fs-relTemp                to ws-msn-erro-cod
+               move "Erro ao abrir relTemp.txt " to ws-msn-text
+               perform finaliza-anormal
+           end-if
+
+           move media_temp                          to wsc-media
+           move dia_temp_minima                     to wsc-dia-minima
+           move temp_minima                         to wsc-minima
+           move dia_temp_maxima                     to wsc-dia-maxima
+           move temp_maxima                         to wsc-maxima
+           move amplitude_temp                      to wsc-amplitude
+           move ws-cabecalho-relatorio               to rel-cabecalho
+           write rel-cabecalho
+
+           perform varying ind from 1 by 1 until ind > ws-total-dias
+               move ws-dia(ind)                        to rel-dia
+               move ws-mes(ind)                        to rel-mes
+               move ws-ano(ind)                        to rel-ano
+               move ws-temp(ind)                       to rel-temp
+               compute rel-desvio = ws-temp(ind) - media_temp
+
+               if ws-temp(ind) > media_temp then
+                   move "ACIMA DA MEDIA"    to rel-flag
+               else
+                   if ws-temp(ind) < media_temp then
+                       move "ABAIXO DA MEDIA"   to rel-flag
+                   else
+                       move "IGUAL A MEDIA"     to rel-flag
+                   end-if
+               end-if
+
+               write rel-linha
+           end-perform
+
+           close relTemp
+           if ws-fs-relTemp <> 0 then
+               move 5                                     to ws-msn-erro-ofsset
+               move ws-fs-relTemp                to ws-msn-erro-cod
+               move "Erro ao fechar relTemp.txt " to ws-msn-text
+               perform finaliza-anormal
+           end-if
+           .
+       relatorio-listagem-exit.
            exit.
 
       *>------------------------------------------------------------------------
@@ -170,11 +841,27 @@
        calculo-temp-media section.
 
            move 0 to soma_temp
-           perform varying ind from 1 by 1 until ind > 30
+           move ws-temp(1)                          to temp_minima
+           move ws-temp(1)                          to temp_maxima
+           move ws-dia(1)                           to dia_temp_minima
+           move ws-dia(1)                           to dia_temp_maxima
+
+           perform varying ind from 1 by 1 until ind > ws-total-dias
                compute soma_temp = soma_temp + ws-temp(ind)
+
+               if ws-temp(ind) < temp_minima then
+                   move ws-temp(ind)                to temp_minima
+                   move ws-dia(ind)                 to dia_temp_minima
+               end-if
+
+               if ws-temp(ind) > temp_maxima then
+                   move ws-temp(ind)                to temp_maxima
+                   move ws-dia(ind)                 to dia_temp_maxima
+               end-if
            end-perform
 
-           compute media_temp = soma_temp / 30
+           compute media_temp = soma_temp / ws-total-dias
+           compute amplitude_temp = temp_maxima - temp_minima
            .
        calculo-temp-media-exit.
            exit.
@@ -183,6 +870,29 @@
       *>  Finalização anormal - causada por erro
       *>------------------------------------------------------------------------
        finaliza-anormal section.
+           accept ws-data-atual from date yyyymmdd
+           accept ws-hora-atual from time
+
+           move ws-ano-atual                     to log-ano
+           move ws-mes-atual                     to log-mes
+           move ws-dia-atual                     to log-dia
+           move ws-hh-atual                      to log-hora
+           move ws-mm-atual                      to log-min
+           move ws-ss-atual                      to log-seg
+           move ws-msn-erro                      to log-msn-erro-texto
+
+           open extend arqLogErros
+           if ws-fs-log = 35 then
+               *> log ainda nao existe, cria pela primeira vez - so nesse caso
+               open output arqLogErros
+           end-if
+
+           *> qualquer outra falha (permissao, disco, etc) nao pode truncar o log existente
+           if ws-fs-log = 0 then
+               write log-linha
+               close arqLogErros
+           end-if
+
            display erase
            display ws-msn-erro
 
